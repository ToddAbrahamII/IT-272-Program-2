@@ -0,0 +1,438 @@
+      ******************************************************************
+      * Author: TODD ABRAHAM
+      * Date: 08-09-26
+      * Purpose: Companion to PROGRAM2. Reads the same program2.txt
+      *          input PROGRAM2 processed for the day, totals it
+      *          independently, and appends the day's totals (with
+      *          the run date) to a running history file. Also rolls
+      *          the history up into a trailing weekly and monthly
+      *          total/average so multiple days of program2.txt runs
+      *          can be compared without re-running PROGRAM2 on each
+      *          day's file.
+      * Tectonics: cobc
+      * Modifications:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM3.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT NUMIN ASSIGN TO "program2.txt".
+               SELECT HISTFILE ASSIGN TO "program2.hist"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS HIST-STATUS.
+               SELECT ROLLOUT ASSIGN TO "rollup.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD NUMIN.
+           01 IN-NUM-REC.
+               05 IN-REC-TYPE          PIC X(01).
+               05 IN-NUM1              PIC X(03).
+               05 IN-NUM2              PIC X(03).
+               05 IN-NUM3              PIC X(03).
+               05 IN-NUM4              PIC X(02).
+               05 IN-NUM5              PIC X(01).
+           01 IN-TRAILER-REC REDEFINES IN-NUM-REC.
+               05 TRL-REC-TYPE         PIC X(01).
+               05 TRL-CONTROL-COUNT    PIC 9(07).
+               05 FILLER               PIC X(05).
+
+           FD HISTFILE.
+           01 HIST-REC.
+               05 HIST-DATE            PIC 9(08).
+               05 HIST-TOTAL1          PIC 9(08).
+               05 HIST-TOTAL2          PIC 9(08).
+               05 HIST-TOTAL3          PIC 9(08).
+               05 HIST-TOTAL4          PIC 9(07).
+               05 HIST-TOTAL5          PIC 9(06).
+               05 HIST-COUNT           PIC 9(07).
+
+           FD ROLLOUT.
+           01 ROLLOUT-REC              PIC X(70).
+
+       WORKING-STORAGE SECTION.
+           01 HDRLINES              PIC X(40) VALUE ALL '-'.
+           01 ENDLINES              PIC X(40) VALUE ALL '-'.
+
+           01 LASTREC               PIC X     VALUE SPACE.
+           01 HIST-STATUS           PIC XX.
+
+           01 WS-RUN-DATE            PIC 9(8).
+
+           01 DAY-TOTAL1             PIC 9(8)  VALUE ZERO.
+           01 DAY-TOTAL2             PIC 9(8)  VALUE ZERO.
+           01 DAY-TOTAL3             PIC 9(8)  VALUE ZERO.
+           01 DAY-TOTAL4             PIC 9(7)  VALUE ZERO.
+           01 DAY-TOTAL5             PIC 9(6)  VALUE ZERO.
+           01 DAY-COUNT              PIC 9(7)  VALUE ZERO.
+
+           01 DAYN1                  PIC 999.
+           01 DAYN2                  PIC 999.
+           01 DAYN3                  PIC 999.
+           01 DAYN4                  PIC 99.
+           01 DAYN5                  PIC 9.
+
+           01 HIST-TOTAL-RECS        PIC 9(7)  VALUE ZERO.
+           01 HIST-SKIP-COUNT        PIC 9(7)  VALUE ZERO.
+           01 DUP-DATE-FOUND         PIC X     VALUE 'N'.
+
+           01 WK-TOTAL1              PIC 9(9)  VALUE ZERO.
+           01 WK-TOTAL2              PIC 9(9)  VALUE ZERO.
+           01 WK-TOTAL3              PIC 9(9)  VALUE ZERO.
+           01 WK-TOTAL4              PIC 9(9)  VALUE ZERO.
+           01 WK-TOTAL5              PIC 9(9)  VALUE ZERO.
+           01 WK-RECS                PIC 9(7)  VALUE ZERO.
+           01 WK-AVG1                PIC 9(8)V99 VALUE ZERO.
+           01 WK-AVG2                PIC 9(8)V99 VALUE ZERO.
+           01 WK-AVG3                PIC 9(8)V99 VALUE ZERO.
+           01 WK-AVG4                PIC 9(7)V99 VALUE ZERO.
+           01 WK-AVG5                PIC 9(7)V99 VALUE ZERO.
+
+           01 MO-TOTAL1              PIC 9(10) VALUE ZERO.
+           01 MO-TOTAL2              PIC 9(10) VALUE ZERO.
+           01 MO-TOTAL3              PIC 9(10) VALUE ZERO.
+           01 MO-TOTAL4              PIC 9(9)  VALUE ZERO.
+           01 MO-TOTAL5              PIC 9(9)  VALUE ZERO.
+           01 MO-RECS                PIC 9(7)  VALUE ZERO.
+           01 MO-AVG1                PIC 9(8)V99 VALUE ZERO.
+           01 MO-AVG2                PIC 9(8)V99 VALUE ZERO.
+           01 MO-AVG3                PIC 9(8)V99 VALUE ZERO.
+           01 MO-AVG4                PIC 9(7)V99 VALUE ZERO.
+           01 MO-AVG5                PIC 9(7)V99 VALUE ZERO.
+
+           01 WEEKLY-WINDOW          PIC 9(7)  VALUE 7.
+           01 MONTHLY-WINDOW         PIC 9(7)  VALUE 30.
+
+           01 ROLLUP-HDR.
+               05 FILLER           PIC X(9)  VALUE 'DATE:   '.
+               05 RHDR-DATE-OUT    PIC 9(8).
+               05 FILLER           PIC X(9)  VALUE '  RECORDS'.
+
+           01 DAY-LINE.
+               05 FILLER           PIC X(16) VALUE 'TODAY''S TOTALS:'.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 DAY-TOT1-OUT     PIC Z(7)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 DAY-TOT2-OUT     PIC Z(7)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 DAY-TOT3-OUT     PIC Z(7)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 DAY-TOT4-OUT     PIC Z(6)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 DAY-TOT5-OUT     PIC Z(5)9.
+
+           01 WK-LINE.
+               05 FILLER           PIC X(16) VALUE 'WEEKLY TOTALS:  '.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-TOT1-OUT      PIC ZZZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-TOT2-OUT      PIC ZZZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-TOT3-OUT      PIC ZZZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-TOT4-OUT      PIC ZZZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-TOT5-OUT      PIC ZZZZZZZZ9.
+
+           01 WK-AVG-LINE.
+               05 FILLER           PIC X(16) VALUE 'WEEKLY AVERAGES:'.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-AVG1-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-AVG2-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-AVG3-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-AVG4-OUT      PIC ZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 WK-AVG5-OUT      PIC ZZZZZ9.99.
+
+           01 MO-LINE.
+               05 FILLER           PIC X(16) VALUE 'MONTHLY TOTALS: '.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-TOT1-OUT      PIC Z(9)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-TOT2-OUT      PIC Z(9)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-TOT3-OUT      PIC Z(9)9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-TOT4-OUT      PIC ZZZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-TOT5-OUT      PIC ZZZZZZZZ9.
+
+           01 MO-AVG-LINE.
+               05 FILLER           PIC X(16) VALUE 'MONTHLY AVERAGE:'.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-AVG1-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-AVG2-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-AVG3-OUT      PIC ZZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-AVG4-OUT      PIC ZZZZZ9.99.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 MO-AVG5-OUT      PIC ZZZZZ9.99.
+
+           01 WK-RECS-LINE.
+               05 FILLER           PIC X(24) VALUE
+                   'DAYS IN WEEKLY ROLLUP:  '.
+               05 WK-RECS-OUT       PIC ZZZZZZ9.
+
+           01 MO-RECS-LINE.
+               05 FILLER           PIC X(24) VALUE
+                   'DAYS IN MONTHLY ROLLUP: '.
+               05 MO-RECS-OUT       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM 200-TOTAL-TODAY.
+           PERFORM 300-APPEND-HISTORY.
+           PERFORM 400-ROLL-UP-HISTORY.
+           PERFORM 500-WRITE-ROLLUP-REPORT.
+
+           STOP RUN.
+
+       200-TOTAL-TODAY.
+           OPEN INPUT NUMIN.
+           MOVE SPACE TO LASTREC.
+           PERFORM 210-READ-NUMIN
+               UNTIL LASTREC = 'Y'.
+           CLOSE NUMIN.
+
+       210-READ-NUMIN.
+           READ NUMIN
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+               IF IN-REC-TYPE NOT = 'T'
+                   IF IN-NUM1 IS NUMERIC AND IN-NUM2 IS NUMERIC
+                      AND IN-NUM3 IS NUMERIC AND IN-NUM4 IS NUMERIC
+                      AND IN-NUM5 IS NUMERIC
+                       MOVE IN-NUM1 TO DAYN1
+                       MOVE IN-NUM2 TO DAYN2
+                       MOVE IN-NUM3 TO DAYN3
+                       MOVE IN-NUM4 TO DAYN4
+                       MOVE IN-NUM5 TO DAYN5
+                       ADD DAYN1 TO DAY-TOTAL1
+                       ADD DAYN2 TO DAY-TOTAL2
+                       ADD DAYN3 TO DAY-TOTAL3
+                       ADD DAYN4 TO DAY-TOTAL4
+                       ADD DAYN5 TO DAY-TOTAL5
+                       ADD 1 TO DAY-COUNT
+                   END-IF
+               END-IF
+           END-READ.
+
+       300-APPEND-HISTORY.
+           PERFORM 305-CHECK-EXISTING-DATE.
+           IF DUP-DATE-FOUND = 'Y'
+               DISPLAY 'HISTORY ALREADY HAS A RECORD FOR ' WS-RUN-DATE
+                   ' -- SKIPPING APPEND TO AVOID A DUPLICATE DAY'
+           ELSE
+               MOVE WS-RUN-DATE  TO HIST-DATE
+               MOVE DAY-TOTAL1   TO HIST-TOTAL1
+               MOVE DAY-TOTAL2   TO HIST-TOTAL2
+               MOVE DAY-TOTAL3   TO HIST-TOTAL3
+               MOVE DAY-TOTAL4   TO HIST-TOTAL4
+               MOVE DAY-TOTAL5   TO HIST-TOTAL5
+               MOVE DAY-COUNT    TO HIST-COUNT
+               OPEN EXTEND HISTFILE
+               IF HIST-STATUS = '35'
+                   OPEN OUTPUT HISTFILE
+               END-IF
+               WRITE HIST-REC
+               CLOSE HISTFILE
+           END-IF.
+
+       305-CHECK-EXISTING-DATE.
+           MOVE 'N' TO DUP-DATE-FOUND.
+           OPEN INPUT HISTFILE.
+           IF HIST-STATUS = '35'
+               CLOSE HISTFILE
+           ELSE
+               MOVE SPACE TO LASTREC
+               PERFORM 306-CHECK-ONE-HISTORY-RECORD
+                   UNTIL LASTREC = 'Y'
+               CLOSE HISTFILE
+           END-IF.
+
+       306-CHECK-ONE-HISTORY-RECORD.
+           READ HISTFILE
+               AT END MOVE 'Y' TO LASTREC
+               NOT AT END
+                   IF HIST-DATE = WS-RUN-DATE
+                       MOVE 'Y' TO DUP-DATE-FOUND
+                   END-IF
+           END-READ.
+
+       400-ROLL-UP-HISTORY.
+           PERFORM 410-COUNT-HISTORY.
+           PERFORM 420-SUM-WEEKLY.
+           PERFORM 430-SUM-MONTHLY.
+
+       410-COUNT-HISTORY.
+           MOVE ZERO TO HIST-TOTAL-RECS.
+           OPEN INPUT HISTFILE.
+           MOVE SPACE TO LASTREC.
+           PERFORM 411-COUNT-ONE-RECORD
+               UNTIL LASTREC = 'Y'.
+           CLOSE HISTFILE.
+
+       411-COUNT-ONE-RECORD.
+           READ HISTFILE
+               AT END MOVE 'Y' TO LASTREC
+               NOT AT END ADD 1 TO HIST-TOTAL-RECS
+           END-READ.
+
+       420-SUM-WEEKLY.
+           MOVE ZERO TO WK-TOTAL1 WK-TOTAL2 WK-TOTAL3 WK-TOTAL4
+                        WK-TOTAL5 WK-RECS.
+           MOVE ZERO TO HIST-SKIP-COUNT.
+           IF HIST-TOTAL-RECS > WEEKLY-WINDOW
+               COMPUTE HIST-SKIP-COUNT =
+                   HIST-TOTAL-RECS - WEEKLY-WINDOW
+           END-IF.
+           OPEN INPUT HISTFILE.
+           MOVE SPACE TO LASTREC.
+           PERFORM 421-SUM-ONE-WEEKLY-RECORD
+               UNTIL LASTREC = 'Y'.
+           CLOSE HISTFILE.
+           IF WK-RECS > ZERO
+               COMPUTE WK-AVG1 = WK-TOTAL1 / WK-RECS
+               COMPUTE WK-AVG2 = WK-TOTAL2 / WK-RECS
+               COMPUTE WK-AVG3 = WK-TOTAL3 / WK-RECS
+               COMPUTE WK-AVG4 = WK-TOTAL4 / WK-RECS
+               COMPUTE WK-AVG5 = WK-TOTAL5 / WK-RECS
+           END-IF.
+
+       421-SUM-ONE-WEEKLY-RECORD.
+           READ HISTFILE
+               AT END MOVE 'Y' TO LASTREC
+               NOT AT END
+                   IF HIST-SKIP-COUNT > ZERO
+                       SUBTRACT 1 FROM HIST-SKIP-COUNT
+                   ELSE
+                       ADD HIST-TOTAL1 TO WK-TOTAL1
+                       ADD HIST-TOTAL2 TO WK-TOTAL2
+                       ADD HIST-TOTAL3 TO WK-TOTAL3
+                       ADD HIST-TOTAL4 TO WK-TOTAL4
+                       ADD HIST-TOTAL5 TO WK-TOTAL5
+                       ADD 1 TO WK-RECS
+                   END-IF
+           END-READ.
+
+       430-SUM-MONTHLY.
+           MOVE ZERO TO MO-TOTAL1 MO-TOTAL2 MO-TOTAL3 MO-TOTAL4
+                        MO-TOTAL5 MO-RECS.
+           MOVE ZERO TO HIST-SKIP-COUNT.
+           IF HIST-TOTAL-RECS > MONTHLY-WINDOW
+               COMPUTE HIST-SKIP-COUNT =
+                   HIST-TOTAL-RECS - MONTHLY-WINDOW
+           END-IF.
+           OPEN INPUT HISTFILE.
+           MOVE SPACE TO LASTREC.
+           PERFORM 431-SUM-ONE-MONTHLY-RECORD
+               UNTIL LASTREC = 'Y'.
+           CLOSE HISTFILE.
+           IF MO-RECS > ZERO
+               COMPUTE MO-AVG1 = MO-TOTAL1 / MO-RECS
+               COMPUTE MO-AVG2 = MO-TOTAL2 / MO-RECS
+               COMPUTE MO-AVG3 = MO-TOTAL3 / MO-RECS
+               COMPUTE MO-AVG4 = MO-TOTAL4 / MO-RECS
+               COMPUTE MO-AVG5 = MO-TOTAL5 / MO-RECS
+           END-IF.
+
+       431-SUM-ONE-MONTHLY-RECORD.
+           READ HISTFILE
+               AT END MOVE 'Y' TO LASTREC
+               NOT AT END
+                   IF HIST-SKIP-COUNT > ZERO
+                       SUBTRACT 1 FROM HIST-SKIP-COUNT
+                   ELSE
+                       ADD HIST-TOTAL1 TO MO-TOTAL1
+                       ADD HIST-TOTAL2 TO MO-TOTAL2
+                       ADD HIST-TOTAL3 TO MO-TOTAL3
+                       ADD HIST-TOTAL4 TO MO-TOTAL4
+                       ADD HIST-TOTAL5 TO MO-TOTAL5
+                       ADD 1 TO MO-RECS
+                   END-IF
+           END-READ.
+
+       500-WRITE-ROLLUP-REPORT.
+           OPEN OUTPUT ROLLOUT.
+
+           DISPLAY HDRLINES.
+           MOVE HDRLINES TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE WS-RUN-DATE TO RHDR-DATE-OUT.
+           DISPLAY ROLLUP-HDR.
+           MOVE ROLLUP-HDR TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE DAY-TOTAL1 TO DAY-TOT1-OUT.
+           MOVE DAY-TOTAL2 TO DAY-TOT2-OUT.
+           MOVE DAY-TOTAL3 TO DAY-TOT3-OUT.
+           MOVE DAY-TOTAL4 TO DAY-TOT4-OUT.
+           MOVE DAY-TOTAL5 TO DAY-TOT5-OUT.
+           DISPLAY DAY-LINE.
+           MOVE DAY-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE WK-RECS TO WK-RECS-OUT.
+           DISPLAY WK-RECS-LINE.
+           MOVE WK-RECS-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE WK-TOTAL1 TO WK-TOT1-OUT.
+           MOVE WK-TOTAL2 TO WK-TOT2-OUT.
+           MOVE WK-TOTAL3 TO WK-TOT3-OUT.
+           MOVE WK-TOTAL4 TO WK-TOT4-OUT.
+           MOVE WK-TOTAL5 TO WK-TOT5-OUT.
+           DISPLAY WK-LINE.
+           MOVE WK-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE WK-AVG1 TO WK-AVG1-OUT.
+           MOVE WK-AVG2 TO WK-AVG2-OUT.
+           MOVE WK-AVG3 TO WK-AVG3-OUT.
+           MOVE WK-AVG4 TO WK-AVG4-OUT.
+           MOVE WK-AVG5 TO WK-AVG5-OUT.
+           DISPLAY WK-AVG-LINE.
+           MOVE WK-AVG-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE MO-RECS TO MO-RECS-OUT.
+           DISPLAY MO-RECS-LINE.
+           MOVE MO-RECS-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE MO-TOTAL1 TO MO-TOT1-OUT.
+           MOVE MO-TOTAL2 TO MO-TOT2-OUT.
+           MOVE MO-TOTAL3 TO MO-TOT3-OUT.
+           MOVE MO-TOTAL4 TO MO-TOT4-OUT.
+           MOVE MO-TOTAL5 TO MO-TOT5-OUT.
+           DISPLAY MO-LINE.
+           MOVE MO-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           MOVE MO-AVG1 TO MO-AVG1-OUT.
+           MOVE MO-AVG2 TO MO-AVG2-OUT.
+           MOVE MO-AVG3 TO MO-AVG3-OUT.
+           MOVE MO-AVG4 TO MO-AVG4-OUT.
+           MOVE MO-AVG5 TO MO-AVG5-OUT.
+           DISPLAY MO-AVG-LINE.
+           MOVE MO-AVG-LINE TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           DISPLAY ENDLINES.
+           MOVE ENDLINES TO ROLLOUT-REC.
+           WRITE ROLLOUT-REC.
+
+           CLOSE ROLLOUT.
+
+       END PROGRAM PROGRAM3.
