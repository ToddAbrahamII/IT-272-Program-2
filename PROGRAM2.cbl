@@ -3,6 +3,58 @@
       * Date: 10-3-22
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   08-09-26  TJA  Write detail/total/average lines to NUMOUT
+      *                  (output.txt) in addition to DISPLAY, so the
+      *                  report exists as a real file and not just
+      *                  SYSOUT.
+      *   08-09-26  TJA  NUMCOUNT is now incremented per record read
+      *                  and drives AVGNUM, replacing the hardcoded
+      *                  divide-by-4. Widened NUMCOUNT to PIC 9(5) so
+      *                  it doesn't wrap on files bigger than 9 records.
+      *   08-09-26  TJA  Records that aren't numeric are no longer run
+      *                  into the total. They are written to EXCEPOUT
+      *                  (exceptions.txt) with the raw record contents
+      *                  and counted in EXCOUNT instead.
+      *   08-09-26  TJA  Widened IN-NUM to a 5-field record using the
+      *                  WSN2-WSN5 layout that was already declared but
+      *                  unused. Totals/averages are now kept and
+      *                  reported per field instead of one aggregate
+      *                  number.
+      *   08-09-26  TJA  HDRLINES/ENDLINES now carry the run date, time
+      *                  and a run identifier instead of being plain
+      *                  dashed filler, so an archived output.txt can
+      *                  be tied back to the run that produced it.
+      *   08-09-26  TJA  MINNUM/MAXNUM are now tracked per field as
+      *                  records come in and printed with the total/
+      *                  average line for that field.
+      *   08-09-26  TJA  Added checkpoint/restart. The run's counters
+      *                  are snapshotted to CHKPTFILE (program2.ckp)
+      *                  every CHECKPOINT-INTERVAL records; a rerun
+      *                  picks the checkpoint up and skips back to
+      *                  where it left off instead of starting over.
+      *                  The checkpoint is cleared on a clean finish.
+      *   08-09-26  TJA  Added EXTRACTOUT (program2.ext), a fixed-column
+      *                  unedited copy of each good record's field
+      *                  values for pickup by downstream programs that
+      *                  don't want to parse the edited output.txt
+      *                  report.
+      *   08-09-26  TJA  NUMIN records now carry a leading record-type
+      *                  byte so a trailer record can follow the last
+      *                  detail record. The trailer's control count is
+      *                  checked against the count of detail records
+      *                  actually read and the result is reported on
+      *                  CONTROL-LINE instead of being assumed correct.
+      *   08-09-26  TJA  A restarted run now opens output.txt,
+      *                  exceptions.txt and program2.ext with EXTEND
+      *                  instead of OUTPUT so the detail/exception/
+      *                  extract lines already written before the
+      *                  checkpoint stay in the file instead of being
+      *                  truncated out from under the restored totals.
+      *   08-09-26  TJA  Widened TOTALNUM/2/3/4/5 (and the matching
+      *                  checkpoint fields) so a full NUMCOUNT's worth
+      *                  of maximum-value records can't overflow the
+      *                  total.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM2.
@@ -11,15 +63,80 @@
            FILE-CONTROL.
                SELECT NUMIN ASSIGN TO "program2.txt".
                SELECT NUMOUT ASSIGN TO "output.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS NUMOUT-STATUS.
+               SELECT EXCEPOUT ASSIGN TO "exceptions.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS EXCEPOUT-STATUS.
+               SELECT CHKPTFILE ASSIGN TO "program2.ckp"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CHKPT-STATUS.
+               SELECT EXTRACTOUT ASSIGN TO "program2.ext"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS EXTRACTOUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD NUMIN.
-           01 IN-NUM               PIC XXXX.
+           01 IN-NUM-REC.
+               05 IN-REC-TYPE          PIC X(01).
+               05 IN-NUM1              PIC X(03).
+               05 IN-NUM2              PIC X(03).
+               05 IN-NUM3              PIC X(03).
+               05 IN-NUM4              PIC X(02).
+               05 IN-NUM5              PIC X(01).
+           01 IN-TRAILER-REC REDEFINES IN-NUM-REC.
+               05 TRL-REC-TYPE         PIC X(01).
+               05 TRL-CONTROL-COUNT    PIC 9(07).
+               05 FILLER               PIC X(05).
 
            FD NUMOUT.
-           01 N1                   PIC 999.
+           01 NUMOUT-REC           PIC X(70).
+
+           FD EXCEPOUT.
+           01 EXCEPOUT-REC         PIC X(70).
+
+           FD CHKPTFILE.
+           01 CHKPT-REC.
+               05 CHKPT-RECORDS-READ   PIC 9(7).
+               05 CHKPT-NUMCOUNT       PIC 9(5).
+               05 CHKPT-EXCOUNT        PIC 9(5).
+               05 CHKPT-TOTAL1         PIC 9(8).
+               05 CHKPT-TOTAL2         PIC 9(8).
+               05 CHKPT-TOTAL3         PIC 9(8).
+               05 CHKPT-TOTAL4         PIC 9(7).
+               05 CHKPT-TOTAL5         PIC 9(6).
+               05 CHKPT-MIN1           PIC 999.
+               05 CHKPT-MIN2           PIC 999.
+               05 CHKPT-MIN3           PIC 999.
+               05 CHKPT-MIN4           PIC 99.
+               05 CHKPT-MIN5           PIC 9.
+               05 CHKPT-MAX1           PIC 999.
+               05 CHKPT-MAX2           PIC 999.
+               05 CHKPT-MAX3           PIC 999.
+               05 CHKPT-MAX4           PIC 99.
+               05 CHKPT-MAX5           PIC 9.
+
+           FD EXTRACTOUT.
+           01 EXTRACT-REC.
+               05 EXTRACT-REC-TYPE     PIC X(01).
+               05 EXTRACTNUM1          PIC 999.
+               05 EXTRACTNUM2          PIC 999.
+               05 EXTRACTNUM3          PIC 999.
+               05 EXTRACTNUM4          PIC 99.
+               05 EXTRACTNUM5          PIC 9.
+           01 EXTRACT-TOTAL-REC REDEFINES EXTRACT-REC.
+               05 EXTTOT-REC-TYPE      PIC X(01).
+               05 EXTTOT-TOTAL1        PIC 9(8).
+               05 EXTTOT-TOTAL2        PIC 9(8).
+               05 EXTTOT-TOTAL3        PIC 9(8).
+               05 EXTTOT-TOTAL4        PIC 9(7).
+               05 EXTTOT-TOTAL5        PIC 9(6).
+               05 EXTTOT-AVG1          PIC 9(5)V99.
+               05 EXTTOT-AVG2          PIC 9(5)V99.
+               05 EXTTOT-AVG3          PIC 9(5)V99.
+               05 EXTTOT-AVG4          PIC 9(4)V99.
+               05 EXTTOT-AVG5          PIC 9(3)V99.
 
 
        WORKING-STORAGE SECTION.
@@ -27,63 +144,487 @@
 
            01 LASTREC              PIC X VALUE SPACE.
 
+           01 CHKPT-STATUS         PIC XX.
+           01 NUMOUT-STATUS        PIC XX.
+           01 EXCEPOUT-STATUS      PIC XX.
+           01 EXTRACTOUT-STATUS    PIC XX.
+           01 CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+           01 CHKPT-SINCE-LAST     PIC 9(5) VALUE ZERO.
+           01 NUMIN-RECORDS-READ   PIC 9(7) VALUE ZERO.
+           01 SKIP-COUNT           PIC 9(7) VALUE ZERO.
+           01 RESTARTED            PIC X    VALUE 'N'.
+
+           01 CONTROL-CHECKED      PIC X VALUE 'N'.
+           01 CONTROL-MISMATCH     PIC X VALUE 'N'.
+
+           01 CONTROL-LINE.
+               05 CTL-DESC     PIC X(20) VALUE 'CONTROL COUNT CHECK:'.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 CTL-EXP-LBL      PIC X(9)  VALUE 'EXPECTED:'.
+               05 CTL-EXP-OUT      PIC ZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 CTL-ACT-LBL      PIC X(7)  VALUE 'ACTUAL:'.
+               05 CTL-ACT-OUT      PIC ZZZZZZ9.
+               05 FILLER           PIC X    VALUE SPACE.
+               05 CTL-STAT-LBL     PIC X(7)  VALUE 'STATUS:'.
+               05 CTL-STAT-OUT     PIC X(8).
+
+           01 NO-TRAILER-LINE      PIC X(40)
+               VALUE 'NO CONTROL TRAILER RECORD WAS FOUND'.
+
+           01 WS-RUN-DATE          PIC 9(8).
+           01 WS-RUN-TIME          PIC 9(8).
+
+           01 RUN-ID-LINE.
+               05 RUNID-LBL        PIC X(9)  VALUE 'RUN ID: '.
+               05 RUNID-PGM        PIC X(9)  VALUE 'PROGRAM2-'.
+               05 RUNID-DATE       PIC 9(8).
+               05 FILLER           PIC X     VALUE '-'.
+               05 RUNID-TIME       PIC 9(6).
+               05 FILLER           PIC X(3)  VALUE SPACES.
+               05 RUNID-DATE-LBL   PIC X(6)  VALUE 'DATE: '.
+               05 RUNID-DATE-OUT   PIC 9(8).
+               05 FILLER           PIC X(3)  VALUE SPACES.
+               05 RUNID-TIME-LBL   PIC X(6)  VALUE 'TIME: '.
+               05 RUNID-TIME-OUT   PIC 9(6).
+
+           01 RESTART-LINE.
+               05 RESTART-LBL      PIC X(44) VALUE
+                   'RESUMING FROM CHECKPOINT, RECORDS PROCESSED:'.
+               05 FILLER           PIC X     VALUE SPACE.
+               05 RESTART-SKIP-OUT PIC ZZZZZZ9.
+
            01 NUM-WS.
                05 WSN1             PIC 999.
                05 WSN2             PIC 999.
                05 WSN3             PIC 999.
                05 WSN4             PIC 99.
                05 WSN5             PIC 9.
-               05 TOTALNUM         PIC 9(4).
-               05 NUMCOUNT         PIC 9.
-               05 AVGNUM           PIC 999V99.
+               05 TOTALNUM         PIC 9(8)  VALUE ZERO.
+               05 TOTALNUM2        PIC 9(8)  VALUE ZERO.
+               05 TOTALNUM3        PIC 9(8)  VALUE ZERO.
+               05 TOTALNUM4        PIC 9(7)  VALUE ZERO.
+               05 TOTALNUM5        PIC 9(6)  VALUE ZERO.
+               05 NUMCOUNT         PIC 9(5)  VALUE ZERO.
+               05 EXCOUNT          PIC 9(5)  VALUE ZERO.
+               05 AVGNUM           PIC 9(5)V99 VALUE ZERO.
+               05 AVGNUM2          PIC 9(5)V99 VALUE ZERO.
+               05 AVGNUM3          PIC 9(5)V99 VALUE ZERO.
+               05 AVGNUM4          PIC 9(4)V99 VALUE ZERO.
+               05 AVGNUM5          PIC 9(3)V99 VALUE ZERO.
+               05 MINNUM           PIC 999  VALUE 999.
+               05 MINNUM2          PIC 999  VALUE 999.
+               05 MINNUM3          PIC 999  VALUE 999.
+               05 MINNUM4          PIC 99   VALUE 99.
+               05 MINNUM5          PIC 9    VALUE 9.
+               05 MAXNUM           PIC 999  VALUE ZERO.
+               05 MAXNUM2          PIC 999  VALUE ZERO.
+               05 MAXNUM3          PIC 999  VALUE ZERO.
+               05 MAXNUM4          PIC 99   VALUE ZERO.
+               05 MAXNUM5          PIC 9    VALUE ZERO.
 
-           01 TOTAL-LINE.
-               05 TOTALDESC        PIC X(7) VALUE'TOTAL: '.
-               05 TOTALNUM-OUT     PIC Z,ZZZ.
+           01 FLD1-LINE.
+               05 FLD1-DESC        PIC X(9)  VALUE 'FIELD 1: '.
+               05 FLD1-TOT-LBL     PIC X(7)  VALUE 'TOTAL: '.
+               05 FLD1-TOT-OUT     PIC Z(7)9.
+               05 FLD1-AVG-LBL     PIC X(11) VALUE '  AVERAGE: '.
+               05 FLD1-AVG-OUT     PIC Z(4)9.99.
+               05 FLD1-MIN-LBL     PIC X(7)  VALUE '  MIN: '.
+               05 FLD1-MIN-OUT     PIC ZZ9.
+               05 FLD1-MAX-LBL     PIC X(7)  VALUE '  MAX: '.
+               05 FLD1-MAX-OUT     PIC ZZ9.
 
-           01 AVG-LINE.
-              05 AVGDESC           PIC X(9) VALUE 'AVERAGE: '.
-              05 AVGNUM-OUT        PIC ZZZ.99.
+           01 FLD2-LINE.
+               05 FLD2-DESC        PIC X(9)  VALUE 'FIELD 2: '.
+               05 FLD2-TOT-LBL     PIC X(7)  VALUE 'TOTAL: '.
+               05 FLD2-TOT-OUT     PIC Z(7)9.
+               05 FLD2-AVG-LBL     PIC X(11) VALUE '  AVERAGE: '.
+               05 FLD2-AVG-OUT     PIC Z(4)9.99.
+               05 FLD2-MIN-LBL     PIC X(7)  VALUE '  MIN: '.
+               05 FLD2-MIN-OUT     PIC ZZ9.
+               05 FLD2-MAX-LBL     PIC X(7)  VALUE '  MAX: '.
+               05 FLD2-MAX-OUT     PIC ZZ9.
+
+           01 FLD3-LINE.
+               05 FLD3-DESC        PIC X(9)  VALUE 'FIELD 3: '.
+               05 FLD3-TOT-LBL     PIC X(7)  VALUE 'TOTAL: '.
+               05 FLD3-TOT-OUT     PIC Z(7)9.
+               05 FLD3-AVG-LBL     PIC X(11) VALUE '  AVERAGE: '.
+               05 FLD3-AVG-OUT     PIC Z(4)9.99.
+               05 FLD3-MIN-LBL     PIC X(7)  VALUE '  MIN: '.
+               05 FLD3-MIN-OUT     PIC ZZ9.
+               05 FLD3-MAX-LBL     PIC X(7)  VALUE '  MAX: '.
+               05 FLD3-MAX-OUT     PIC ZZ9.
+
+           01 FLD4-LINE.
+               05 FLD4-DESC        PIC X(9)  VALUE 'FIELD 4: '.
+               05 FLD4-TOT-LBL     PIC X(7)  VALUE 'TOTAL: '.
+               05 FLD4-TOT-OUT     PIC Z(6)9.
+               05 FLD4-AVG-LBL     PIC X(11) VALUE '  AVERAGE: '.
+               05 FLD4-AVG-OUT     PIC Z(3)9.99.
+               05 FLD4-MIN-LBL     PIC X(7)  VALUE '  MIN: '.
+               05 FLD4-MIN-OUT     PIC Z9.
+               05 FLD4-MAX-LBL     PIC X(7)  VALUE '  MAX: '.
+               05 FLD4-MAX-OUT     PIC Z9.
+
+           01 FLD5-LINE.
+               05 FLD5-DESC        PIC X(9)  VALUE 'FIELD 5: '.
+               05 FLD5-TOT-LBL     PIC X(7)  VALUE 'TOTAL: '.
+               05 FLD5-TOT-OUT     PIC Z(5)9.
+               05 FLD5-AVG-LBL     PIC X(11) VALUE '  AVERAGE: '.
+               05 FLD5-AVG-OUT     PIC Z(2)9.99.
+               05 FLD5-MIN-LBL     PIC X(7)  VALUE '  MIN: '.
+               05 FLD5-MIN-OUT     PIC 9.
+               05 FLD5-MAX-LBL     PIC X(7)  VALUE '  MAX: '.
+               05 FLD5-MAX-OUT     PIC 9.
+
+           01 EXCOUNT-LINE.
+               05 EXCOUNTDESC      PIC X(11) VALUE 'EXCEPTIONS:'.
+               05 EXCOUNT-OUT      PIC ZZZZ9.
 
            01 ENDLINES             PIC X(40) VALUE ALL '-'.
 
+           01 DETAIL-LINE.
+               05 DETAILNUM1-OUT   PIC ZZ9.
+               05 FILLER           PIC X VALUE SPACE.
+               05 DETAILNUM2-OUT   PIC ZZ9.
+               05 FILLER           PIC X VALUE SPACE.
+               05 DETAILNUM3-OUT   PIC ZZ9.
+               05 FILLER           PIC X VALUE SPACE.
+               05 DETAILNUM4-OUT   PIC Z9.
+               05 FILLER           PIC X VALUE SPACE.
+               05 DETAILNUM5-OUT   PIC 9.
+
+           01 EXCEPTION-LINE.
+               05 EXCDESC          PIC X(16) VALUE 'BAD RECORD --> '.
+               05 EXC-REC-OUT      PIC X(13).
+
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
            OPEN INPUT NUMIN.
-           OPEN OUTPUT NUMOUT.
+
+           PERFORM 150-GET-RUN-INFO.
+           PERFORM 160-CHECK-RESTART.
+           PERFORM 161-OPEN-REPORT-FILES.
+
+           IF RESTARTED = 'N'
+               DISPLAY HDRLINES
+               MOVE HDRLINES TO NUMOUT-REC
+               WRITE NUMOUT-REC
+               DISPLAY RUN-ID-LINE
+               MOVE RUN-ID-LINE TO NUMOUT-REC
+               WRITE NUMOUT-REC
+           ELSE
+               MOVE SKIP-COUNT TO RESTART-SKIP-OUT
+               DISPLAY RESTART-LINE
+               MOVE RESTART-LINE TO NUMOUT-REC
+               WRITE NUMOUT-REC
+           END-IF.
 
            PERFORM 200-READ-RECORD
                UNTIL LASTREC = 'Y'.
 
+           PERFORM 500-COMPUTE-AVERAGES.
 
-           DISPLAY HDRLINES
-           MOVE TOTALNUM TO TOTALNUM-OUT.
-           DISPLAY TOTAL-LINE
+           PERFORM 600-WRITE-FIELD-TOTALS.
 
-           COMPUTE AVGNUM = TOTALNUM / 4.
-           MOVE AVGNUM TO AVGNUM-OUT.
-           DISPLAY AVG-LINE.
-`
-           PERFORM 400-CLOSE-FILES.
+           PERFORM 610-WRITE-EXTRACT-TOTALS.
+
+           MOVE EXCOUNT TO EXCOUNT-OUT.
+           DISPLAY EXCOUNT-LINE.
+           MOVE EXCOUNT-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
 
+           IF CONTROL-CHECKED = 'Y'
+               DISPLAY CONTROL-LINE
+               MOVE CONTROL-LINE TO NUMOUT-REC
+               WRITE NUMOUT-REC
+           ELSE
+               DISPLAY NO-TRAILER-LINE
+               MOVE NO-TRAILER-LINE TO NUMOUT-REC
+               WRITE NUMOUT-REC
+           END-IF.
+
+           IF CONTROL-MISMATCH = 'Y'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY RUN-ID-LINE
+           MOVE RUN-ID-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
            DISPLAY ENDLINES.
-            STOP RUN.
+           MOVE ENDLINES TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+           PERFORM 170-CLEAR-CHECKPOINT.
+
+           PERFORM 400-CLOSE-FILES.
+
+           STOP RUN.
+
+       150-GET-RUN-INFO.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE          TO RUNID-DATE.
+           MOVE WS-RUN-TIME(1:6)     TO RUNID-TIME.
+           MOVE WS-RUN-DATE          TO RUNID-DATE-OUT.
+           MOVE WS-RUN-TIME(1:6)     TO RUNID-TIME-OUT.
+
+       160-CHECK-RESTART.
+           OPEN INPUT CHKPTFILE.
+           IF CHKPT-STATUS = '00'
+               READ CHKPTFILE
+               IF CHKPT-STATUS = '00'
+                   MOVE CHKPT-RECORDS-READ TO SKIP-COUNT
+                   MOVE CHKPT-NUMCOUNT     TO NUMCOUNT
+                   MOVE CHKPT-EXCOUNT      TO EXCOUNT
+                   MOVE CHKPT-TOTAL1       TO TOTALNUM
+                   MOVE CHKPT-TOTAL2       TO TOTALNUM2
+                   MOVE CHKPT-TOTAL3       TO TOTALNUM3
+                   MOVE CHKPT-TOTAL4       TO TOTALNUM4
+                   MOVE CHKPT-TOTAL5       TO TOTALNUM5
+                   MOVE CHKPT-MIN1         TO MINNUM
+                   MOVE CHKPT-MIN2         TO MINNUM2
+                   MOVE CHKPT-MIN3         TO MINNUM3
+                   MOVE CHKPT-MIN4         TO MINNUM4
+                   MOVE CHKPT-MIN5         TO MINNUM5
+                   MOVE CHKPT-MAX1         TO MAXNUM
+                   MOVE CHKPT-MAX2         TO MAXNUM2
+                   MOVE CHKPT-MAX3         TO MAXNUM3
+                   MOVE CHKPT-MAX4         TO MAXNUM4
+                   MOVE CHKPT-MAX5         TO MAXNUM5
+                   MOVE 'Y' TO RESTARTED
+                   DISPLAY 'RESUMING FROM CHECKPOINT, RECORDS ALREADY '
+                       'PROCESSED: ' SKIP-COUNT
+               END-IF
+               CLOSE CHKPTFILE
+           END-IF.
+
+       161-OPEN-REPORT-FILES.
+           IF RESTARTED = 'Y'
+               OPEN EXTEND NUMOUT
+               IF NUMOUT-STATUS = '35'
+                   OPEN OUTPUT NUMOUT
+               END-IF
+               OPEN EXTEND EXCEPOUT
+               IF EXCEPOUT-STATUS = '35'
+                   OPEN OUTPUT EXCEPOUT
+               END-IF
+               OPEN EXTEND EXTRACTOUT
+               IF EXTRACTOUT-STATUS = '35'
+                   OPEN OUTPUT EXTRACTOUT
+               END-IF
+           ELSE
+               OPEN OUTPUT NUMOUT
+               OPEN OUTPUT EXCEPOUT
+               OPEN OUTPUT EXTRACTOUT
+           END-IF.
+
+       165-CHECKPOINT-IF-DUE.
+           PERFORM 166-WRITE-CHECKPOINT.
+           ADD 1 TO CHKPT-SINCE-LAST.
+           IF CHKPT-SINCE-LAST >= CHECKPOINT-INTERVAL
+               DISPLAY 'CHECKPOINT AT RECORD: ' NUMIN-RECORDS-READ
+               MOVE ZERO TO CHKPT-SINCE-LAST
+           END-IF.
 
+       166-WRITE-CHECKPOINT.
+           MOVE NUMIN-RECORDS-READ TO CHKPT-RECORDS-READ.
+           MOVE NUMCOUNT           TO CHKPT-NUMCOUNT.
+           MOVE EXCOUNT            TO CHKPT-EXCOUNT.
+           MOVE TOTALNUM           TO CHKPT-TOTAL1.
+           MOVE TOTALNUM2          TO CHKPT-TOTAL2.
+           MOVE TOTALNUM3          TO CHKPT-TOTAL3.
+           MOVE TOTALNUM4          TO CHKPT-TOTAL4.
+           MOVE TOTALNUM5          TO CHKPT-TOTAL5.
+           MOVE MINNUM             TO CHKPT-MIN1.
+           MOVE MINNUM2            TO CHKPT-MIN2.
+           MOVE MINNUM3            TO CHKPT-MIN3.
+           MOVE MINNUM4            TO CHKPT-MIN4.
+           MOVE MINNUM5            TO CHKPT-MIN5.
+           MOVE MAXNUM             TO CHKPT-MAX1.
+           MOVE MAXNUM2            TO CHKPT-MAX2.
+           MOVE MAXNUM3            TO CHKPT-MAX3.
+           MOVE MAXNUM4            TO CHKPT-MAX4.
+           MOVE MAXNUM5            TO CHKPT-MAX5.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
+
+       170-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE.
+           CLOSE CHKPTFILE.
 
        200-READ-RECORD.
            READ NUMIN
            AT END MOVE 'Y' TO LASTREC
-           NOT AT END PERFORM 300-WRITE-RECORD
+           NOT AT END
+               IF IN-REC-TYPE = 'T'
+                   PERFORM 210-CHECK-TRAILER
+                   MOVE 'Y' TO LASTREC
+               ELSE
+                   ADD 1 TO NUMIN-RECORDS-READ
+                   IF SKIP-COUNT > ZERO
+                       SUBTRACT 1 FROM SKIP-COUNT
+                   ELSE
+                       PERFORM 300-WRITE-RECORD
+                       PERFORM 165-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
            END-READ.
 
+       210-CHECK-TRAILER.
+           MOVE 'Y' TO CONTROL-CHECKED.
+           MOVE TRL-CONTROL-COUNT TO CTL-EXP-OUT.
+           MOVE NUMIN-RECORDS-READ TO CTL-ACT-OUT.
+           IF TRL-CONTROL-COUNT = NUMIN-RECORDS-READ
+               MOVE 'OK'       TO CTL-STAT-OUT
+           ELSE
+               MOVE 'Y'        TO CONTROL-MISMATCH
+               MOVE 'MISMATCH' TO CTL-STAT-OUT
+           END-IF.
+
        300-WRITE-RECORD.
-           MOVE IN-NUM TO N1
-           MOVE N1 TO WSN1.
-           COMPUTE TOTALNUM = TOTALNUM + WSN1.
-           DISPLAY WSN1.
+           IF IN-NUM1 IS NOT NUMERIC OR IN-NUM2 IS NOT NUMERIC
+              OR IN-NUM3 IS NOT NUMERIC OR IN-NUM4 IS NOT NUMERIC
+              OR IN-NUM5 IS NOT NUMERIC
+               MOVE IN-NUM-REC TO EXC-REC-OUT
+               DISPLAY EXCEPTION-LINE
+               MOVE EXCEPTION-LINE TO EXCEPOUT-REC
+               WRITE EXCEPOUT-REC
+               ADD 1 TO EXCOUNT
+           ELSE
+               MOVE IN-NUM1 TO WSN1
+               MOVE IN-NUM2 TO WSN2
+               MOVE IN-NUM3 TO WSN3
+               MOVE IN-NUM4 TO WSN4
+               MOVE IN-NUM5 TO WSN5
+               COMPUTE TOTALNUM  = TOTALNUM  + WSN1
+               COMPUTE TOTALNUM2 = TOTALNUM2 + WSN2
+               COMPUTE TOTALNUM3 = TOTALNUM3 + WSN3
+               COMPUTE TOTALNUM4 = TOTALNUM4 + WSN4
+               COMPUTE TOTALNUM5 = TOTALNUM5 + WSN5
+               ADD 1 TO NUMCOUNT
+               IF WSN1 < MINNUM  MOVE WSN1 TO MINNUM  END-IF
+               IF WSN2 < MINNUM2 MOVE WSN2 TO MINNUM2 END-IF
+               IF WSN3 < MINNUM3 MOVE WSN3 TO MINNUM3 END-IF
+               IF WSN4 < MINNUM4 MOVE WSN4 TO MINNUM4 END-IF
+               IF WSN5 < MINNUM5 MOVE WSN5 TO MINNUM5 END-IF
+               IF WSN1 > MAXNUM  MOVE WSN1 TO MAXNUM  END-IF
+               IF WSN2 > MAXNUM2 MOVE WSN2 TO MAXNUM2 END-IF
+               IF WSN3 > MAXNUM3 MOVE WSN3 TO MAXNUM3 END-IF
+               IF WSN4 > MAXNUM4 MOVE WSN4 TO MAXNUM4 END-IF
+               IF WSN5 > MAXNUM5 MOVE WSN5 TO MAXNUM5 END-IF
+               DISPLAY WSN1 SPACE WSN2 SPACE WSN3 SPACE WSN4 SPACE WSN5
+               MOVE WSN1 TO DETAILNUM1-OUT
+               MOVE WSN2 TO DETAILNUM2-OUT
+               MOVE WSN3 TO DETAILNUM3-OUT
+               MOVE WSN4 TO DETAILNUM4-OUT
+               MOVE WSN5 TO DETAILNUM5-OUT
+               MOVE DETAIL-LINE TO NUMOUT-REC
+               WRITE NUMOUT-REC
+               MOVE 'D' TO EXTRACT-REC-TYPE
+               MOVE WSN1 TO EXTRACTNUM1
+               MOVE WSN2 TO EXTRACTNUM2
+               MOVE WSN3 TO EXTRACTNUM3
+               MOVE WSN4 TO EXTRACTNUM4
+               MOVE WSN5 TO EXTRACTNUM5
+               WRITE EXTRACT-REC
+           END-IF.
 
        400-CLOSE-FILES.
            CLOSE NUMIN.
            CLOSE NUMOUT.
+           CLOSE EXCEPOUT.
+           CLOSE EXTRACTOUT.
+
+       500-COMPUTE-AVERAGES.
+           IF NUMCOUNT > ZERO
+               COMPUTE AVGNUM  = TOTALNUM  / NUMCOUNT
+               COMPUTE AVGNUM2 = TOTALNUM2 / NUMCOUNT
+               COMPUTE AVGNUM3 = TOTALNUM3 / NUMCOUNT
+               COMPUTE AVGNUM4 = TOTALNUM4 / NUMCOUNT
+               COMPUTE AVGNUM5 = TOTALNUM5 / NUMCOUNT
+           END-IF.
+
+       600-WRITE-FIELD-TOTALS.
+           MOVE TOTALNUM  TO FLD1-TOT-OUT.
+           MOVE AVGNUM    TO FLD1-AVG-OUT.
+           IF NUMCOUNT > ZERO
+               MOVE MINNUM    TO FLD1-MIN-OUT
+               MOVE MAXNUM    TO FLD1-MAX-OUT
+           ELSE
+               MOVE ZERO      TO FLD1-MIN-OUT
+               MOVE ZERO      TO FLD1-MAX-OUT
+           END-IF.
+           DISPLAY FLD1-LINE.
+           MOVE FLD1-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+           MOVE TOTALNUM2 TO FLD2-TOT-OUT.
+           MOVE AVGNUM2   TO FLD2-AVG-OUT.
+           IF NUMCOUNT > ZERO
+               MOVE MINNUM2   TO FLD2-MIN-OUT
+               MOVE MAXNUM2   TO FLD2-MAX-OUT
+           ELSE
+               MOVE ZERO      TO FLD2-MIN-OUT
+               MOVE ZERO      TO FLD2-MAX-OUT
+           END-IF.
+           DISPLAY FLD2-LINE.
+           MOVE FLD2-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+           MOVE TOTALNUM3 TO FLD3-TOT-OUT.
+           MOVE AVGNUM3   TO FLD3-AVG-OUT.
+           IF NUMCOUNT > ZERO
+               MOVE MINNUM3   TO FLD3-MIN-OUT
+               MOVE MAXNUM3   TO FLD3-MAX-OUT
+           ELSE
+               MOVE ZERO      TO FLD3-MIN-OUT
+               MOVE ZERO      TO FLD3-MAX-OUT
+           END-IF.
+           DISPLAY FLD3-LINE.
+           MOVE FLD3-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+           MOVE TOTALNUM4 TO FLD4-TOT-OUT.
+           MOVE AVGNUM4   TO FLD4-AVG-OUT.
+           IF NUMCOUNT > ZERO
+               MOVE MINNUM4   TO FLD4-MIN-OUT
+               MOVE MAXNUM4   TO FLD4-MAX-OUT
+           ELSE
+               MOVE ZERO      TO FLD4-MIN-OUT
+               MOVE ZERO      TO FLD4-MAX-OUT
+           END-IF.
+           DISPLAY FLD4-LINE.
+           MOVE FLD4-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+           MOVE TOTALNUM5 TO FLD5-TOT-OUT.
+           MOVE AVGNUM5   TO FLD5-AVG-OUT.
+           IF NUMCOUNT > ZERO
+               MOVE MINNUM5   TO FLD5-MIN-OUT
+               MOVE MAXNUM5   TO FLD5-MAX-OUT
+           ELSE
+               MOVE ZERO      TO FLD5-MIN-OUT
+               MOVE ZERO      TO FLD5-MAX-OUT
+           END-IF.
+           DISPLAY FLD5-LINE.
+           MOVE FLD5-LINE TO NUMOUT-REC.
+           WRITE NUMOUT-REC.
+
+       610-WRITE-EXTRACT-TOTALS.
+           MOVE 'T'        TO EXTTOT-REC-TYPE.
+           MOVE TOTALNUM   TO EXTTOT-TOTAL1.
+           MOVE TOTALNUM2  TO EXTTOT-TOTAL2.
+           MOVE TOTALNUM3  TO EXTTOT-TOTAL3.
+           MOVE TOTALNUM4  TO EXTTOT-TOTAL4.
+           MOVE TOTALNUM5  TO EXTTOT-TOTAL5.
+           MOVE AVGNUM     TO EXTTOT-AVG1.
+           MOVE AVGNUM2    TO EXTTOT-AVG2.
+           MOVE AVGNUM3    TO EXTTOT-AVG3.
+           MOVE AVGNUM4    TO EXTTOT-AVG4.
+           MOVE AVGNUM5    TO EXTTOT-AVG5.
+           WRITE EXTRACT-TOTAL-REC.
 
        END PROGRAM PROGRAM2.
